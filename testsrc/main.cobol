@@ -26,26 +26,36 @@
        DATA DIVISION.
          FILE SECTION.
          WORKING-STORAGE SECTION.
-         01     VARBL1          PIC 99    VALUE 10.
-         01     VARBL2          PIC 99    VALUE 20.
-         01     R               PIC 9     VALUE 1.
+         01     VARBL1          PIC 99.
+         01     VARBL2          PIC 99.
+         01     R               PIC 9.
+         01     ITERATIONS      PIC 9     VALUE 5.
          01     STR1            PIC X(5).
          01     STR2            PIC X(5).
          01     STR3            PIC X(5).
          01     STR4            PIC X(5).
          01     STR5            PIC X(5).
          LINKAGE SECTION.
+         01     PROGT-PARMS.
+           05   PARM-VARBL1     PIC 99.
+           05   PARM-VARBL2     PIC 99.
+           05   PARM-R          PIC 9.
+           05   PARM-ITERATIONS PIC 9.
       *
       *****************************************************************
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PROGT-PARMS.
       *  MAIN.
+           MOVE PARM-VARBL1     TO VARBL1.
+           MOVE PARM-VARBL2     TO VARBL2.
+           MOVE PARM-R          TO R.
+           MOVE PARM-ITERATIONS TO ITERATIONS.
            MOVE "ONE"   TO STR1.
            MOVE "TWO"   TO STR2.
            MOVE "THREE" TO STR3.
            MOVE "FOUR"  TO STR4.
            MOVE "FIVE"  TO STR5.
-           PERFORM UNTIL R = 5
+           PERFORM UNTIL R = ITERATIONS
              ADD 1 TO VARBL1
              SUBTRACT 2 FROM VARBL2
              MOVE "TOP" TO STR1
@@ -59,4 +69,7 @@
            MOVE "DONE" TO STR1.
            MOVE "END"  TO STR2.
            MOVE "FIN"  TO STR3.
-           STOP RUN.
+           MOVE VARBL1 TO PARM-VARBL1.
+           MOVE VARBL2 TO PARM-VARBL2.
+           MOVE R      TO PARM-R.
+           GOBACK.
