@@ -1,93 +1,132 @@
-      *****************************************************************         
-      * MODULE NAME = DSN8CLPV (DB2 SAMPLE PROGRAM)                   *         
-      *                                                               *         
-      * DESCRIPTIVE NAME = Display PSEG photo image of a specified    *         
-      *                    employee                                   *         
-      *                                                               *         
-      *  LICENSED MATERIALS - PROPERTY OF IBM                         *         
-      *  5615-DB2                                                     *         
-      *  (C) COPYRIGHT 1982 2013 IBM CORP.  ALL RIGHTS RESERVED.      *         
-      *                                                               *         
-      *  STATUS = VERSION 11                                          *         
-      *                                                               *         
-      * Function:Prompts the user to choose an employee then retrieves*         
-      *       the PSEG photo image for that employee from the PSEG -  *         
-      *       PHOTO column of the EMP_PHOTO_RESUME table and passes it*         
-      *       to GDDM for formatting and display.                     *         
-      *                                                               *         
-      * Notes:                                                        *         
-      *   Dependencies:                                               *         
-      *             Requires IBM Graphical Data Display Manager (GDDM)*         
-      *                 V3R1 or higher                                *         
-      *                                                               *         
-      *   Restrictions:                                               *         
-      * Module type: COBOL program                                    *         
-      * Module size: See linkedit output                              *         
-      *  Attributes: Re-entrant and re-usable                         *         
-      *                                                               *         
-      * Entry Point: CEESTART (Language Environment entry point)      *         
-      *     Purpose: See Function                                     *         
-      *     Linkage: Standard MVS program invocation no parameters    *         
-      *                                                               *         
-      * Normal Exit: Return Code = 0000                               *         
-      *              - Message: none                                  *         
-      *                                                               *         
-      *  Error Exit: Return Code = 0008                               *         
-      *              - Message: *** ERROR: DSN8CLPV DB2 Sample Program*         
-      *                                 Unexpected SQLCODE encountered*         
-      *                                    at location xxx            *         
-      *                                    Error detailed below       *         
-      *                                    Processing terminated      *         
-      *                               (DSNTIAR-formatted message here)*         
-      *                                                               *         
-      *              - Message: *** ERROR: DSN8CLPV DB2 Sample Program*         
-      *                                No entry in the Employee Photo/*         
-      *                                Resume table for employee with *         
-      *                                empno = xxxxxx                 *         
-      *                                Processing terminated          *         
-      *                                                               *         
-      *              - Message: *** ERROR: DSN8CLPV DB2 Sample Program*         
-      *                                No PSEG data exists in         *         
-      *                                the Employee Photo/Resume table*         
-      *                                for the employee with empno =  *         
-      *                                xxxxxx.                        *         
-      *                                Processing terminated          *         
-      *                                                               *         
-      *                                                               *         
-      *    External References:                                       *         
-      *             - Routines/Services: DSNTIAR, GDDM, ISPF          *         
-      *             - Data areas       : DSNTIAR error_message        *         
-      *             - CONTROL blocks  : None                         *          
-      *                                                               *         
-      *                                                               *         
-      *  Pseudocode:                                                  *         
-      *   DSN8CLPV:                                                   *         
-      *   - Do until the user indicates termination                   *         
-      *     - Call GETEMPLNUM to request an employee id               *         
-      *     - Call GETEMPLPHOTO to retrieve the PSEG photo image      *         
-      *     - Call SHOWEMPLPHOTO to display the photo                 *         
-      *   End DSN8CLPV                                                *         
-      *                                                               *         
-      *                                                               *         
-      *   GETEMPLNUM:                                                 *         
-      *   -prompt user to select an employee whose photo image is to  *         
-      *     be viewed                                                 *         
-      *   End GETEMPLNUM                                              *         
-      *                                                               *         
-      *   GETEMPLPHOTO:                                               *         
-      *   - Fetch the specified employee's PSEG photo image from DB2  *         
-      *     - call D31100-CHECK-SQLCODE for unexpected SQLCODEs       *         
-      *   End GETEMPLPHOTO                                            *         
-      *                                                               *         
-      *   SHOWEMPLPHOTO:                                              *         
-      *   - Use GDDM calls to format and display the PSEG photo image *         
-      *   End SHOWEMPLPHOTO                                           *         
-      *                                                               *         
-      *   D31100-CHECK-SQLCODE                                        *         
-      *   - call DSNTIAR to format an unexpected SQLCODE.             *         
-      *   End D31100-CHECK-SQLCODE                                    *         
-      *                                                               *         
-      *****************************************************************         
+      *****************************************************************
+      * MODULE NAME = DSN8CLPV (DB2 SAMPLE PROGRAM)                   *
+      *                                                               *
+      * DESCRIPTIVE NAME = Display PSEG photo image of a specified    *
+      *                    employee, interactively or in batch         *
+      *                                                               *
+      *  LICENSED MATERIALS - PROPERTY OF IBM                         *
+      *  5615-DB2                                                     *
+      *  (C) COPYRIGHT 1982 2013 IBM CORP.  ALL RIGHTS RESERVED.      *
+      *                                                               *
+      *  STATUS = VERSION 11                                          *
+      *                                                               *
+      * Function: Retrieves an employee's PSEG photo image, BMP photo *
+      *       image, and resume text from the EMP_PHOTO_RESUME table  *
+      *       and either displays the PSEG image via GDDM or exports  *
+      *       it for a remote, non-GDDM site.  The employee may be    *
+      *       chosen interactively from an ISPF panel (one or more    *
+      *       employees per session), or driven unattended:            *
+      *        - a single EMPNO from the EXEC PARM or a SYSIN card,   *
+      *          for a scheduled batch run of one employee, or        *
+      *        - the whole roster of EMPNOs on DD EMPROSTR, for an    *
+      *          overnight batch run of the full employee roster,     *
+      *          with checkpoint/restart via DD EMPRSTRT.             *
+      *       SQL failures are written to the persistent audit log on *
+      *       DD EMPAUDIT in addition to being displayed.              *
+      *                                                               *
+      * Notes:                                                        *
+      *   Dependencies:                                               *
+      *             Requires IBM Graphical Data Display Manager (GDDM)*
+      *                 V3R1 or higher for the interactive PSEG display*
+      *                 (not required for batch/BMP-export runs)      *
+      *                                                               *
+      *   Restrictions:                                               *
+      * Module type: COBOL program                                    *
+      * Module size: See linkedit output                              *
+      *  Attributes: Re-entrant and re-usable                         *
+      *                                                               *
+      * Entry Point: CEESTART (Language Environment entry point)      *
+      *     Purpose: See Function                                     *
+      *     Linkage: Standard MVS program invocation.  An EXEC PARM   *
+      *              of 'ROSTER' (optionally followed by ' RESTART')  *
+      *              selects the batch roster run; a 6-character      *
+      *              EMPNO selects the scheduled single-employee      *
+      *              batch run; PARM omitted falls back to a SYSIN    *
+      *              card for the single-EMPNO case and, if that is   *
+      *              also blank, to the interactive ISPF session.     *
+      *                                                               *
+      * Normal Exit: Return Code = 0000                               *
+      *              - Message: none                                  *
+      *                                                               *
+      *  Error Exit: Return Code = 0008                               *
+      *              - Message: *** ERROR: DSN8CLPV DB2 Sample Program*
+      *                                 Unexpected SQLCODE encountered*
+      *                                    at location xxx            *
+      *                                    Error detailed below       *
+      *                                    Processing terminated      *
+      *                               (DSNTIAR-formatted message here)*
+      *                                                               *
+      *              - Message: *** ERROR: DSN8CLPV DB2 Sample Program*
+      *                                No entry in the Employee Photo/*
+      *                                Resume table for employee with *
+      *                                empno = xxxxxx                 *
+      *                                Processing terminated          *
+      *                                                               *
+      *              - Message: *** ERROR: DSN8CLPV DB2 Sample Program*
+      *                                No PSEG data exists in         *
+      *                                the Employee Photo/Resume table*
+      *                                for the employee with empno =  *
+      *                                xxxxxx.                        *
+      *                                Processing terminated          *
+      *                                                               *
+      *              - Message: *** WARNING: DSN8CLPV DB2 Sample      *
+      *                                Program restart checkpoint     *
+      *                                EMPNO not found on the roster -*
+      *                                restarting from the top        *
+      *                                                               *
+      *    External References:                                       *
+      *             - Routines/Services: DSNTIAR, GDDM, ISPF          *
+      *             - Data areas       : DSNTIAR error_message        *
+      *             - CONTROL blocks  : None                         *
+      *             - Datasets/DDs    : EMPROSTR (roster input),     *
+      *                                 EMPBMP (BMP photo export),    *
+      *                                 EMPAUDIT (SQL failure audit   *
+      *                                 log), EMPRSTRT (checkpoint/   *
+      *                                 restart), SYSIN (batch EMPNO) *
+      *                                                               *
+      *  Pseudocode:                                                  *
+      *   DSN8CLPV:                                                   *
+      *   - Open the audit log                                        *
+      *   - Determine the run mode from the EXEC PARM/SYSIN/EMPROSTR  *
+      *   - If roster mode, call BATCH-ROSTER to process every EMPNO  *
+      *     on EMPROSTR (honoring a checkpoint/restart request)       *
+      *   - Else if single-EMPNO batch mode, process that one EMPNO   *
+      *   - Else (interactive), do until the user indicates           *
+      *     termination:                                              *
+      *     - Call GETEMPLNUM to request an employee id               *
+      *     - Call GETEMPLPHOTO to retrieve the PSEG photo image      *
+      *     - Call SHOWEMPLPHOTO to display the photo                 *
+      *     - Call GETEMPLRESUME to fetch and print the resume text   *
+      *   - Close the audit log                                       *
+      *   End DSN8CLPV                                                *
+      *                                                               *
+      *                                                               *
+      *   GETEMPLNUM:                                                 *
+      *   -prompt user to select an employee whose photo image is to  *
+      *     be viewed                                                 *
+      *   End GETEMPLNUM                                              *
+      *                                                               *
+      *   GETEMPLPHOTO:                                               *
+      *   - Fetch the specified employee's PSEG photo image from DB2  *
+      *     - call D31100-CHECK-SQLCODE for unexpected SQLCODEs       *
+      *     - validate the image size/format before it goes to GDDM  *
+      *   End GETEMPLPHOTO                                            *
+      *                                                               *
+      *   GETEMPLRESUME:                                               *
+      *   - Fetch and print the specified employee's resume text      *
+      *   End GETEMPLRESUME                                            *
+      *                                                               *
+      *   SHOWEMPLPHOTO:                                              *
+      *   - Use GDDM calls to format and display the PSEG image, or   *
+      *     export the BMP image to DD EMPBMP for a non-GDDM site     *
+      *   End SHOWEMPLPHOTO                                           *
+      *                                                               *
+      *   D31100-CHECK-SQLCODE                                        *
+      *   - call DSNTIAR to format an unexpected SQLCODE, and log the *
+      *     failure to the audit log                                  *
+      *   End D31100-CHECK-SQLCODE                                    *
+      *                                                               *
+      *****************************************************************
                                                                                 
        IDENTIFICATION DIVISION.                                                 
        PROGRAM-ID. DSN8CLPV.                                                    
@@ -96,11 +135,90 @@
        CONFIGURATION SECTION.                                                   
        SOURCE-COMPUTER.  IBM-370.                                               
        OBJECT-COMPUTER.  IBM-370.                                               
-                                                                                
-                                                                                
-       DATA DIVISION.                                                           
-                                                                                
-                                                                                
+
+       INPUT-OUTPUT SECTION.                                                   
+       FILE-CONTROL.                                                           
+      *****************************************************************       
+      * Roster of EMPNOs for the unattended batch photo/resume run    *       
+      *****************************************************************       
+           SELECT EMPNO-ROSTER-FILE  ASSIGN TO EMPROSTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ROSTER-FILE-STATUS.
+
+      *****************************************************************
+      * Sequential dataset for exporting BMP_PHOTO to non-GDDM sites  *
+      *****************************************************************
+           SELECT BMP-PHOTO-FILE  ASSIGN TO EMPBMP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BMP-FILE-STATUS.
+
+      *****************************************************************
+      * Persistent audit log of SQL failures encountered while        *
+      * looking up an employee's photo/resume                         *
+      *****************************************************************
+           SELECT AUDIT-LOG-FILE  ASSIGN TO EMPAUDIT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+      *****************************************************************
+      * SYSIN card giving the EMPNO for a scheduled batch run when    *
+      * the EXEC PARM was not used                                    *
+      *****************************************************************
+           SELECT SYSIN-CARD-FILE  ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SYSIN-FILE-STATUS.
+
+      *****************************************************************
+      * Checkpoint/restart dataset for the batch roster run - holds   *
+      * the last EMPNO pair successfully completed, so an abended     *
+      * overnight roster run can restart after the last good EMPNO    *
+      * instead of reprocessing the whole roster.                     *
+      *****************************************************************
+           SELECT CHECKPOINT-FILE  ASSIGN TO EMPRSTRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+
+
+       DATA DIVISION.
+
+
+       FILE SECTION.
+       FD  EMPNO-ROSTER-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  EMPNO-ROSTER-REC         PIC X(06).
+
+       FD  SYSIN-CARD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  SYSIN-CARD               PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-REC            PIC X(06).
+
+       FD  BMP-PHOTO-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  BMP-PHOTO-REC            PIC X(4096).
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LOG-REC.
+           05  AUDIT-DATE           PIC 9(08).
+           05  FILLER               PIC X(01)   VALUE SPACE.
+           05  AUDIT-TIME           PIC 9(08).
+           05  FILLER               PIC X(01)   VALUE SPACE.
+           05  AUDIT-EMPNO          PIC X(06).
+           05  FILLER               PIC X(01)   VALUE SPACE.
+           05  AUDIT-SQLCODE        PIC -9(8).
+           05  FILLER               PIC X(01)   VALUE SPACE.
+           05  AUDIT-MESSAGE        PIC X(50).
+
+
        WORKING-STORAGE SECTION.                                                 
                                                                                 
       *************************** ISPF Syntax **************************        
@@ -128,8 +246,20 @@
        01  IRES-UNIT    PIC S9(8)  COMP VALUE 0.                                
        01  IH-RES       COMP-1 VALUE 10.000E1.                                  
        01  IV-RES       COMP-1 VALUE 10.000E1.                                  
-       01  PSEGFORMAT   PIC S9(8)  COMP VALUE -3.                               
-       01  PSEGCOMPRESSION  PIC S9(8) COMP VALUE 4.                             
+       01  PSEGFORMAT   PIC S9(8)  COMP VALUE -3.
+       01  PSEGCOMPRESSION  PIC S9(8) COMP VALUE 4.
+       01  PSEG-MAX-BYTES   PIC S9(9) COMP VALUE 600000.
+      *    largest a PSEG for an IH-PIXELS by IV-PIXELS image can be,
+      *    even uncompressed at one byte per pixel; anything bigger
+      *    is not a valid 800 x 750 employee photo
+       01  PSEG-MIN-BYTES   PIC S9(9) COMP VALUE 60000.
+      *    smallest a PSEG for a correctly-scanned IH-PIXELS by
+      *    IV-PIXELS image can be, even heavily compressed; catches a
+      *    photo rescanned at the wrong (smaller) size, which is well
+      *    under PSEG-MAX-BYTES and would otherwise pass as valid
+       01  PSEG-SIZE-SWITCH PIC X(01) VALUE 'Y'.
+           88  PSEG-SIZE-OK         VALUE 'Y'.
+           88  PSEG-SIZE-BAD        VALUE 'N'.
        01  ATTYPE      PIC S9(8) COMP VALUE +0.                                 
        01  ATTVAL      PIC S9(8) COMP VALUE +0.                                 
        01  VCOUNT      PIC S9(8) COMP VALUE +0.                                 
@@ -145,9 +275,78 @@
        01 STATUS1              PIC X(4).                                        
           88 NOT-OK  VALUE 'BAD '.                                              
           88 OK      VALUE 'GOOD'.                                              
-                                                                                
-      *****************************************************************         
-      * Buffer for receiving SQL error messages                                 
+
+      *****************************************************************
+      * Run mode - interactive (ISPF) or unattended batch roster run  *
+      *****************************************************************
+       01  RUN-MODE                 PIC X(01)  VALUE 'I'.
+           88  RUN-MODE-ROSTER          VALUE 'R'.
+           88  RUN-MODE-SINGLE          VALUE 'S'.
+           88  RUN-MODE-INTERACTIVE     VALUE 'I'.
+
+      *****************************************************************
+      * EMPNO carried into a batch single-employee run, whether it    *
+      * came from the EXEC PARM or a SYSIN card                       *
+      *****************************************************************
+       01  BATCH-EMPNO              PIC X(06).
+
+       01  SYSIN-FILE-STATUS        PIC X(02).
+           88  SYSIN-STATUS-OK          VALUE '00'.
+
+      *****************************************************************
+      * Restart requested on the EXEC PARM ("ROSTER RESTART") for the *
+      * batch roster run, and the checkpoint/restart dataset status   *
+      *****************************************************************
+       01  RESTART-SWITCH           PIC X(01)  VALUE 'N'.
+           88  RESTART-REQUESTED        VALUE 'Y'.
+
+       01  CHECKPOINT-FILE-STATUS   PIC X(02).
+           88  CHECKPOINT-STATUS-OK     VALUE '00'.
+
+       01  LAST-CHECKPOINT-EMPNO    PIC X(06)  VALUE SPACES.
+
+      *****************************************************************
+      * Status of the EMPNO-ROSTER-FILE used by the batch roster run  *
+      *****************************************************************
+       01  ROSTER-FILE-STATUS       PIC X(02).
+           88  ROSTER-STATUS-OK         VALUE '00'.
+           88  ROSTER-STATUS-EOF        VALUE '10'.
+
+       01  ROSTER-EOF-SWITCH        PIC X(01)  VALUE 'N'.
+           88  ROSTER-EOF               VALUE 'Y'.
+
+      *****************************************************************
+      * Status of BMP-PHOTO-FILE, the BMP_PHOTO export dataset used   *
+      * by non-GDDM remote sites                                      *
+      *****************************************************************
+       01  BMP-FILE-STATUS          PIC X(02).
+           88  BMP-STATUS-OK            VALUE '00'.
+
+       01  BMP-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+           88  BMP-OPEN                 VALUE 'Y'.
+
+       01  BMP-OFFSET               PIC S9(9)  COMP VALUE 1.
+       01  BMP-BYTES-LEFT           PIC S9(9)  COMP VALUE 0.
+       01  BMP-CHUNK-LEN            PIC S9(9)  COMP VALUE 0.
+
+      *****************************************************************
+      * Status of AUDIT-LOG-FILE, the persistent SQL-failure log      *
+      *****************************************************************
+       01  AUDIT-FILE-STATUS        PIC X(02).
+           88  AUDIT-STATUS-OK          VALUE '00'.
+
+       01  AUDIT-OPEN-SWITCH        PIC X(01)  VALUE 'N'.
+           88  AUDIT-OPEN               VALUE 'Y'.
+
+       01  AUDIT-SQLCODE-NONSQL     PIC S9(9) COMP VALUE -999.
+      *    sentinel AUDIT-SQLCODE value for an audit failure that was
+      *    not caused by a bad SQLCODE (e.g. PSEG size validation), so
+      *    a real SQLCODE of 0 never rides along on a record that is
+      *    not actually reporting a successful SQL call
+
+      *****************************************************************
+      * Buffer for receiving SQL error messages
+      *****************************************************************
       *****************************************************************         
        01 ERROR-MESSAGE.                                                        
           02  ERROR-LEN            PIC S9(4)   COMP VALUE +960.                 
@@ -173,70 +372,408 @@
        01  HVEMPNO     PIC X(6).                                                
        01  HVPSEG-PHOTO  USAGE IS SQL TYPE IS BLOB(500K).                       
        01  NIPSEG-PHOTO  PIC S9(4) COMP-4 VALUE  0.                             
-           EXEC SQL END DECLARE SECTION END-EXEC.                               
-                                                                                
-       PROCEDURE DIVISION.                                                      
-       A10000-LOBEXAMPLE.                                                       
-                                                                                
-            MOVE 'GOOD' TO STATUS1.                                             
-            MOVE "YES" TO KEEPVIEWING.                                          
-                                                                                
-            PERFORM UNTIL KEEPVIEWING = "NO"                                    
-                                                                                
-      ***********************************************************               
-      * extract the employee's PSEG photo image from BLOB storage*              
-      ***********************************************************               
-               PERFORM C10000-GETEMPLNUM                                        
-                                                                                
-      ***********************************************************               
-      * if okay, convert PSEG image to GDDM format and display it*              
-      ***********************************************************               
-               IF OK AND KEEPVIEWING = "YES"                                    
-                  PERFORM C10010-GETEMPLPHOTO                                   
-                                                                                
-                  IF OK                                                         
-                     PERFORM C10010-SHOWEMPLPHOTO                               
-                  ELSE                                                          
-                     MOVE "NO" TO KEEPVIEWING                                   
-                  END-IF                                                        
-                                                                                
-      * MSF hack to prevent infinite loop                                       
-                  MOVE 'NO' TO KEEPVIEWING                                      
-               END-IF                                                           
-                                                                                
-            END-PERFORM                                                         
-                                                                                
-            STOP RUN.                                                           
-                                                                                
-                                                                                
-       C10000-GETEMPLNUM.                                                       
-      **********************************************************                
-      * Called by the main routine.  Displays an ISPF panels to*                
-      * prompt the user to select an employee whose resume is  *                
-      * to be displayed.                                       *                
-      **********************************************************                
-                                                                                
-      *********************************************************                 
-      * Share the ISPF var having the employee number         *                 
-      *********************************************************                 
-                                                                                
-      *      CALL 'ISPLINK' USING VDEFINE EMPLNUM D8EMNUMB CHAR                 
-      *.                                                                        
-            MOVE SPACES TO D8EMNUMB.                                            
-                                                                                
-      ***** DISPLAY THE PROMPT PANEL **************************                 
-      *      CALL 'ISPLINK' USING VDISPLAY DSN8SSE.                             
-            IF RETURN-CODE NOT = 0                                              
-               MOVE 'NO' TO KEEPVIEWING.                                        
-                                                                                
-      *** SAVE OFF THE VALUE OF THE ISPF SHARED VARIABLE ******                 
-            MOVE '000130' TO D8EMNUMB.                                          
-            MOVE D8EMNUMB TO HVEMPNO.                                           
-                                                                                
-      *** AND RELEASE IT **************************************                 
-      *      CALL 'ISPLINK' USING VRESET.                                       
-                                                                                
-                                                                                
+       01  HVRESUME      USAGE IS SQL TYPE IS CLOB(5K).
+       01  NIRESUME      PIC S9(4) COMP-4 VALUE  0.
+       01  HVBMP-PHOTO   USAGE IS SQL TYPE IS BLOB(100K).
+       01  NIBMP-PHOTO   PIC S9(4) COMP-4 VALUE  0.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+
+      *****************************************************************
+      * EMPNO for a scheduled batch run, passed in on the EXEC PARM   *
+      * (or, if PARM is blank, read from a SYSIN card)                *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DSN8CLPV-PARM.
+           05  PARM-LEN               PIC S9(4) COMP.
+           05  PARM-TEXT              PIC X(80).
+
+       PROCEDURE DIVISION USING DSN8CLPV-PARM.
+       A10000-LOBEXAMPLE.
+
+            MOVE 'GOOD' TO STATUS1.
+            MOVE "YES" TO KEEPVIEWING.
+
+            PERFORM A10005-OPEN-AUDIT-LOG THRU A10005-EXIT.
+
+            PERFORM B00000-DETERMINE-RUN-MODE THRU B00000-EXIT.
+
+            PERFORM A10007-OPEN-BMP-EXPORT THRU A10007-EXIT.
+
+            EVALUATE TRUE
+               WHEN RUN-MODE-ROSTER
+      ***********************************************************
+      * unattended batch run - loop the whole roster of EMPNOs   *
+      ***********************************************************
+                  PERFORM B10000-BATCH-ROSTER THRU B10000-EXIT
+
+               WHEN RUN-MODE-SINGLE
+      ***********************************************************
+      * scheduled batch run for one EMPNO from PARM or SYSIN     *
+      ***********************************************************
+                  PERFORM B20000-BATCH-SINGLE-EMPLOYEE THRU
+                          B20000-EXIT
+
+               WHEN OTHER
+
+            PERFORM UNTIL KEEPVIEWING = "NO"
+
+               MOVE 'GOOD' TO STATUS1
+
+      ***********************************************************
+      * extract the employee's PSEG photo image from BLOB storage*
+      ***********************************************************
+               PERFORM C10000-GETEMPLNUM
+
+      ***********************************************************
+      * if okay, convert PSEG image to GDDM format and display it*
+      ***********************************************************
+               IF OK AND KEEPVIEWING = "YES"
+                  PERFORM C10010-GETEMPLPHOTO
+
+                  IF OK
+                     PERFORM C10010-SHOWEMPLPHOTO
+                     PERFORM C10011-GETEMPLRESUME
+                  ELSE
+                     MOVE "NO" TO KEEPVIEWING
+                  END-IF
+
+               END-IF
+
+            END-PERFORM
+
+            END-EVALUATE.
+
+            PERFORM A10006-CLOSE-AUDIT-LOG THRU A10006-EXIT.
+
+            PERFORM A10008-CLOSE-BMP-EXPORT THRU A10008-EXIT.
+
+            STOP RUN.
+
+
+      *****************************************************************
+      * Open the persistent SQL-failure audit log (DD EMPAUDIT).  New *
+      * failures are appended to whatever is already there so HR can  *
+      * reconcile a full day's lookups without digging through old    *
+      * job SYSOUT.  If EMPAUDIT isn't allocated, auditing is simply  *
+      * skipped for this run.                                         *
+      *****************************************************************
+       A10005-OPEN-AUDIT-LOG.
+
+            OPEN EXTEND AUDIT-LOG-FILE.
+
+            IF AUDIT-STATUS-OK
+               MOVE 'Y' TO AUDIT-OPEN-SWITCH
+            ELSE
+               OPEN OUTPUT AUDIT-LOG-FILE
+               IF AUDIT-STATUS-OK
+                  MOVE 'Y' TO AUDIT-OPEN-SWITCH
+               END-IF
+            END-IF.
+
+       A10005-EXIT.
+            EXIT.
+
+
+       A10006-CLOSE-AUDIT-LOG.
+
+            IF AUDIT-OPEN
+               CLOSE AUDIT-LOG-FILE
+            END-IF.
+
+       A10006-EXIT.
+            EXIT.
+
+
+      *****************************************************************
+      * Open the BMP_PHOTO export dataset (DD EMPBMP) once for the    *
+      * whole run, for the runs that can export a photo at all - the  *
+      * unattended roster run can cover thousands of employees and    *
+      * was never meant to dump a whole roster's photos to one flat   *
+      * dataset, so it skips this open and C10020-EXPORT-BMP-PHOTO    *
+      * stays a no-op for it.  Opening once and leaving the file open *
+      * for every employee in the run (rather than opening it fresh   *
+      * per employee) is what lets an interactive session that        *
+      * browses more than one employee keep every export instead of   *
+      * truncating the dataset down to the last one.  If EMPBMP isn't *
+      * allocated, BMP-OPEN simply never gets set and the export is   *
+      * skipped for this run, same as with the audit log.             *
+      *****************************************************************
+       A10007-OPEN-BMP-EXPORT.
+
+            IF NOT RUN-MODE-ROSTER
+               OPEN OUTPUT BMP-PHOTO-FILE
+               IF BMP-STATUS-OK
+                  MOVE 'Y' TO BMP-OPEN-SWITCH
+               END-IF
+            END-IF.
+
+       A10007-EXIT.
+            EXIT.
+
+
+       A10008-CLOSE-BMP-EXPORT.
+
+            IF BMP-OPEN
+               CLOSE BMP-PHOTO-FILE
+            END-IF.
+
+       A10008-EXIT.
+            EXIT.
+
+
+      *****************************************************************
+      * Decide whether this run is an unattended batch roster run, a  *
+      * scheduled single-EMPNO batch run, or an interactive (ISPF)    *
+      * single-employee session.  The EXEC PARM is checked first, so  *
+      * a scheduler can drive a run without operator attendance; a    *
+      * SYSIN card is the fallback for JCL that passes the EMPNO that *
+      * way instead.  When neither supplies an EMPNO, the roster run  *
+      * is selected when a roster of EMPNOs (DD EMPROSTR) is present; *
+      * otherwise the program behaves as before.                     *
+      *****************************************************************
+       B00000-DETERMINE-RUN-MODE.
+
+            MOVE SPACES TO BATCH-EMPNO.
+
+            IF PARM-LEN > 0
+               IF PARM-TEXT (1:6) = 'ROSTER'
+                  MOVE 'ROSTER' TO BATCH-EMPNO
+                  IF PARM-TEXT (8:7) = 'RESTART'
+                     SET RESTART-REQUESTED TO TRUE
+                  END-IF
+               ELSE
+                  MOVE PARM-TEXT (1:6) TO BATCH-EMPNO
+               END-IF
+            ELSE
+               PERFORM B00010-READ-SYSIN-EMPNO THRU B00010-EXIT
+            END-IF.
+
+            IF BATCH-EMPNO = 'ROSTER' OR BATCH-EMPNO = SPACES
+               OPEN INPUT EMPNO-ROSTER-FILE
+               IF ROSTER-STATUS-OK
+                  MOVE 'R' TO RUN-MODE
+               ELSE
+                  MOVE 'I' TO RUN-MODE
+               END-IF
+            ELSE
+               MOVE 'S' TO RUN-MODE
+            END-IF.
+
+       B00000-EXIT.
+            EXIT.
+
+
+      *****************************************************************
+      * Fall back to a SYSIN card for the batch EMPNO when the EXEC   *
+      * PARM was not supplied.                                        *
+      *****************************************************************
+       B00010-READ-SYSIN-EMPNO.
+
+            OPEN INPUT SYSIN-CARD-FILE.
+
+            IF SYSIN-STATUS-OK
+               READ SYSIN-CARD-FILE
+                  AT END
+                     MOVE SPACES TO SYSIN-CARD
+               END-READ
+               MOVE SYSIN-CARD (1:6) TO BATCH-EMPNO
+               CLOSE SYSIN-CARD-FILE
+            END-IF.
+
+       B00010-EXIT.
+            EXIT.
+
+
+      *****************************************************************
+      * Batch roster run - read EMPNOs from EMPNO-ROSTER-FILE one at  *
+      * a time and drive GETEMPLPHOTO/SHOWEMPLPHOTO for each, so the  *
+      * whole roster can be processed unattended overnight.           *
+      *****************************************************************
+       B10000-BATCH-ROSTER.
+
+            IF RESTART-REQUESTED
+               PERFORM B10030-READ-CHECKPOINT THRU B10030-EXIT
+            END-IF.
+
+            PERFORM B10005-READ-ROSTER-REC THRU B10005-EXIT.
+
+            IF RESTART-REQUESTED AND LAST-CHECKPOINT-EMPNO NOT = SPACES
+               PERFORM B10035-SKIP-TO-CHECKPOINT THRU B10035-EXIT
+            END-IF.
+
+            PERFORM B10010-PROCESS-ROSTER-EMPNO THRU B10010-EXIT
+               UNTIL ROSTER-EOF.
+
+            CLOSE EMPNO-ROSTER-FILE.
+
+       B10000-EXIT.
+            EXIT.
+
+
+       B10005-READ-ROSTER-REC.
+
+            READ EMPNO-ROSTER-FILE
+               AT END
+                  MOVE 'Y' TO ROSTER-EOF-SWITCH
+            END-READ.
+
+       B10005-EXIT.
+            EXIT.
+
+
+      *****************************************************************
+      * Read the last EMPNO successfully checkpointed by a prior run  *
+      * of the batch roster, so a restart can resume after it.        *
+      *****************************************************************
+       B10030-READ-CHECKPOINT.
+
+            MOVE SPACES TO LAST-CHECKPOINT-EMPNO.
+
+            OPEN INPUT CHECKPOINT-FILE.
+
+            IF CHECKPOINT-STATUS-OK
+               READ CHECKPOINT-FILE
+                  AT END
+                     MOVE SPACES TO CHECKPOINT-REC
+               END-READ
+               MOVE CHECKPOINT-REC TO LAST-CHECKPOINT-EMPNO
+               CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       B10030-EXIT.
+            EXIT.
+
+
+      *****************************************************************
+      * Skip the roster forward past the last checkpointed EMPNO, so  *
+      * a restarted run does not reprocess employees already done.    *
+      *****************************************************************
+       B10035-SKIP-TO-CHECKPOINT.
+
+            PERFORM B10005-READ-ROSTER-REC THRU B10005-EXIT
+               UNTIL ROSTER-EOF
+                  OR EMPNO-ROSTER-REC = LAST-CHECKPOINT-EMPNO.
+
+            IF ROSTER-EOF
+      ****************************************************************
+      * The checkpointed EMPNO was not found anywhere on this run's   *
+      * roster (roster regenerated/reordered, or a corrupted          *
+      * checkpoint record) - fall back to processing the whole        *
+      * roster from the top rather than silently doing nothing.       *
+      ****************************************************************
+               DISPLAY '**************************************'
+               DISPLAY '*** WARNING: DSN8CLPV DB2 SAMPLE PROGRAM'
+               DISPLAY '***    RESTART CHECKPOINT EMPNO '
+                       LAST-CHECKPOINT-EMPNO ' NOT FOUND ON'
+               DISPLAY '***    EMPNO-ROSTER-FILE'
+               DISPLAY '***    RESTARTING FROM THE TOP OF THE ROSTER'
+               DISPLAY '**************************************'
+               CLOSE EMPNO-ROSTER-FILE
+               OPEN INPUT EMPNO-ROSTER-FILE
+               IF ROSTER-STATUS-OK
+                  MOVE 'N' TO ROSTER-EOF-SWITCH
+                  PERFORM B10005-READ-ROSTER-REC THRU B10005-EXIT
+               END-IF
+            ELSE
+               PERFORM B10005-READ-ROSTER-REC THRU B10005-EXIT
+            END-IF.
+
+       B10035-EXIT.
+            EXIT.
+
+
+       B10010-PROCESS-ROSTER-EMPNO.
+
+            MOVE 'GOOD' TO STATUS1.
+            MOVE EMPNO-ROSTER-REC TO D8EMNUMB.
+            MOVE D8EMNUMB         TO HVEMPNO.
+
+            PERFORM C10010-GETEMPLPHOTO.
+
+            IF OK
+               PERFORM C10010-SHOWEMPLPHOTO
+               PERFORM C10011-GETEMPLRESUME
+               PERFORM B10040-WRITE-CHECKPOINT THRU B10040-EXIT
+            END-IF.
+
+            PERFORM B10005-READ-ROSTER-REC THRU B10005-EXIT.
+
+       B10010-EXIT.
+            EXIT.
+
+
+      *****************************************************************
+      * Record the EMPNO just completed as the restart point, in case *
+      * this overnight roster run abends before reaching the end.     *
+      *****************************************************************
+       B10040-WRITE-CHECKPOINT.
+
+            OPEN OUTPUT CHECKPOINT-FILE.
+
+            IF CHECKPOINT-STATUS-OK
+               MOVE HVEMPNO TO CHECKPOINT-REC
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       B10040-EXIT.
+            EXIT.
+
+
+      *****************************************************************
+      * Scheduled batch run for a single EMPNO supplied by the EXEC   *
+      * PARM or a SYSIN card, for unattended runs that only need one  *
+      * employee's photo and resume rather than the whole roster.     *
+      *****************************************************************
+       B20000-BATCH-SINGLE-EMPLOYEE.
+
+            MOVE 'GOOD' TO STATUS1.
+            MOVE BATCH-EMPNO TO D8EMNUMB.
+            MOVE D8EMNUMB    TO HVEMPNO.
+
+            PERFORM C10010-GETEMPLPHOTO.
+
+            IF OK
+               PERFORM C10010-SHOWEMPLPHOTO
+               PERFORM C10011-GETEMPLRESUME
+            END-IF.
+
+       B20000-EXIT.
+            EXIT.
+
+
+       C10000-GETEMPLNUM.
+      **********************************************************
+      * Called by the main routine.  Displays an ISPF panels to*
+      * prompt the user to select an employee whose resume is  *
+      * to be displayed.                                       *
+      **********************************************************
+
+      *********************************************************
+      * Share the ISPF var having the employee number         *
+      *********************************************************
+
+            CALL 'ISPLINK' USING VDEFINE EMPLNUM D8EMNUMB CHAR.
+            MOVE SPACES TO D8EMNUMB.
+
+      ***** DISPLAY THE PROMPT PANEL, LETTING THE USER EITHER    *
+      ***** CHOOSE THE NEXT EMPLOYEE OR END (PF3) TO STOP THE    *
+      ***** SESSION - THIS IS THE REAL EXIT FOR THE KEEPVIEWING  *
+      ***** LOOP IN A10000-LOBEXAMPLE, REPLACING THE OLD HACK    *
+      ***** THAT FORCED A SINGLE PASS THROUGH THE LOOP.          *
+      **************************************************************
+            CALL 'ISPLINK' USING VDISPLAY DSN8SSE.
+            IF RETURN-CODE NOT = 0
+               MOVE 'NO' TO KEEPVIEWING.
+
+      *** SAVE OFF THE VALUE OF THE ISPF SHARED VARIABLE ******
+            MOVE D8EMNUMB TO HVEMPNO.
+
+      *** AND RELEASE IT **************************************
+            CALL 'ISPLINK' USING VRESET.
+
+
        C10010-GETEMPLPHOTO.                                                     
       **********************************************************                
       * CALLED BY THE MAIN ROUTINE. EXTRACTS A SPECIFIED       *                
@@ -245,11 +782,11 @@
       * GDDM FORMAT AND DISPLAYED BY THE ROUTINE SHOWEMPLPHOTO *                
       **********************************************************                
                                                                                 
-            EXEC SQL SELECT  PSEG_PHOTO                                         
-                     INTO :HVPSEG-PHOTO                                         
-                     FROM EMP_PHOTO_RESUME                                      
-                     WHERE EMPNO = :HVEMPNO                                     
-            END-EXEC.                                                           
+            EXEC SQL SELECT  PSEG_PHOTO
+                     INTO :HVPSEG-PHOTO
+                     FROM EMP_PHOTO_RESUME
+                     WHERE EMPNO = :HVEMPNO
+            END-EXEC.
                                                                                 
             IF SQLCODE = 100                                                    
                MOVE 'BAD' TO STATUS1                                            
@@ -258,9 +795,13 @@
                DISPLAY '***    NO ENTRY IN THE EMPLOYEE PHOTO/RESUME'           
                DISPLAY '***     TABLE FOR EMPLOYEE WITH EMPNO ' HVEMPNO         
                DISPLAY '***        PROCESSING TERMINATED'                       
-               DISPLAY '***************************************'                
-            ELSE                                                                
-               IF SQLCODE = 305                                                 
+               DISPLAY '***************************************'
+               MOVE SQLCODE TO AUDIT-SQLCODE
+               MOVE 'NO ENTRY IN EMPLOYEE PHOTO/RESUME TABLE'
+                                       TO AUDIT-MESSAGE
+               PERFORM D31200-LOG-AUDIT-FAILURE THRU D31200-EXIT
+            ELSE
+               IF SQLCODE = 305                                                
                   MOVE 'BAD' TO STATUS1                                         
                   DISPLAY '************************************'                
                   DISPLAY '*** ERROR: DSN8CLPV DB2 SAMPLE PROGRAM'              
@@ -268,35 +809,229 @@
                   DISPLAY '***       EMPLOYEE PHOTO/RESUME TABLE FOR '          
                   DISPLAY '***       EMPLOYEE WITH EMPNO = ' HVEMPNO            
                   DISPLAY '***       PROCESSING TERMINATED'                     
-                  DISPLAY '************************************'                
-               ELSE                                                             
-                  IF SQLCODE NOT = 0                                            
-                     MOVE 'BAD' TO STATUS1                                      
-                     MOVE 'GETEMPLPHOTO @ SELECT' TO DB2IO-COMMAND              
-                     PERFORM D31100-CHECK-SQLCODE                               
-                  END-IF                                                        
-               END-IF                                                           
-            END-IF.                                                             
-                                                                                
-       C10010-SHOWEMPLPHOTO.                                                    
-      ****************************************************************          
-      * Called by the main routine.                                             
-      *                                                                         
-      * This is where you would put code to do an interesting                   
-      * display of the photo                                                    
-                                                                                
-           DISPLAY 'Display photo for employee: ' HVEMPNO.                      
+                  DISPLAY '************************************'
+                  MOVE SQLCODE TO AUDIT-SQLCODE
+                  MOVE 'NO PHOTO IMAGE EXISTS FOR EMPLOYEE'
+                                       TO AUDIT-MESSAGE
+                  PERFORM D31200-LOG-AUDIT-FAILURE THRU D31200-EXIT
+               ELSE
+                  IF SQLCODE NOT = 0
+                     MOVE 'BAD' TO STATUS1
+                     MOVE 'GETEMPLPHOTO @ SELECT' TO DB2IO-COMMAND
+                     PERFORM D31100-CHECK-SQLCODE
+                  ELSE
+                     PERFORM D10000-VALIDATE-PSEG-IMAGE THRU D10000-EXIT
+                  END-IF
+               END-IF
+            END-IF.
                                                                                 
-       D31100-CHECK-SQLCODE.                                                    
-      ****************************************************************          
-      * Verify that the prior SQL call completed successfully                   
-      ****************************************************************          
-            IF SQLCODE NOT = 0 THEN                                             
-               MOVE 'BAD' TO STATUS1.                                           
-               DISPLAY '*    UNEXPECTED SQLCODE FROM DSN8CLRV '                 
-                            'DURING ' DB2IO-COMMAND ' REQUEST.'                 
-               DISPLAY '*'                                                      
-               PERFORM E31110-DETAIL-SQL-ERROR.                                 
+       C10011-GETEMPLRESUME.
+      **********************************************************
+      * CALLED BY THE MAIN ROUTINE. FETCHES THE SPECIFIED      *
+      * EMPLOYEE'S RESUME TEXT FROM THE CLOB COLUMN IN THE     *
+      * SAMPLE EMP_PHOTO_RESUME TABLE AND PRINTS IT ALONGSIDE  *
+      * THE PHOTO SHOWN BY SHOWEMPLPHOTO.                      *
+      **********************************************************
+
+            EXEC SQL SELECT  RESUME
+                     INTO :HVRESUME:NIRESUME
+                     FROM EMP_PHOTO_RESUME
+                     WHERE EMPNO = :HVEMPNO
+            END-EXEC.
+
+            IF SQLCODE = 0
+               IF NIRESUME < 0
+                  DISPLAY '***   NO RESUME TEXT EXISTS FOR EMPLOYEE '
+                          'WITH EMPNO = ' HVEMPNO
+               ELSE
+                  DISPLAY 'RESUME FOR EMPLOYEE: ' HVEMPNO
+                  DISPLAY HVRESUME-DATA (1:HVRESUME-LENGTH)
+               END-IF
+            ELSE
+               IF SQLCODE = 100
+                  MOVE 'BAD' TO STATUS1
+                  DISPLAY '**************************************'
+                  DISPLAY '*** ERROR: DSN8CLPV DB2 SAMPLE PROGRAM'
+                  DISPLAY '***    NO ENTRY IN THE EMPLOYEE PHOTO/RESUME'
+                  DISPLAY '***     TABLE FOR EMPLOYEE WITH EMPNO '
+                          HVEMPNO
+                  DISPLAY '***        PROCESSING TERMINATED'
+                  DISPLAY '**************************************'
+                  MOVE SQLCODE TO AUDIT-SQLCODE
+                  MOVE 'NO ENTRY IN EMPLOYEE PHOTO/RESUME TABLE'
+                                          TO AUDIT-MESSAGE
+                  PERFORM D31200-LOG-AUDIT-FAILURE THRU D31200-EXIT
+               ELSE
+                  MOVE 'GETEMPLRESUME @ SELECT' TO DB2IO-COMMAND
+                  PERFORM D31100-CHECK-SQLCODE
+               END-IF
+            END-IF.
+
+       C10010-SHOWEMPLPHOTO.
+      ****************************************************************
+      * Called by the main routine.
+      *
+      * This is where you would put code to do an interesting
+      * display of the photo
+
+           DISPLAY 'Display photo for employee: ' HVEMPNO.
+
+      ****************************************************************
+      * EMPBMP is opened once for the whole run (A10007-OPEN-BMP-      *
+      * EXPORT) and every employee's export is appended to it rather  *
+      * than truncating the dataset per call, so an interactive       *
+      * session that now browses more than one employee keeps every   *
+      * export instead of just the last one.  The unattended roster   *
+      * run does not export BMPs at all - it was never meant to dump  *
+      * a whole roster's photos to one flat dataset.                  *
+      ****************************************************************
+           IF NOT RUN-MODE-ROSTER
+              PERFORM C10020-EXPORT-BMP-PHOTO THRU C10020-EXIT
+           END-IF.
+
+      ****************************************************************
+      * For remote sites without a GDDM-capable terminal, write the   *
+      * BMP_PHOTO bytes to a sequential dataset (DD EMPBMP) instead   *
+      * of formatting and showing the PSEG image.  BMP-PHOTO-FILE is  *
+      * opened once for the whole run by A10007-OPEN-BMP-EXPORT; if   *
+      * EMPBMP isn't allocated there is nothing to export, so the     *
+      * 3270/GDDM display above remains the only output, as before.  *
+      ****************************************************************
+       C10020-EXPORT-BMP-PHOTO.
+
+            IF BMP-OPEN
+               EXEC SQL SELECT  BMP_PHOTO
+                        INTO :HVBMP-PHOTO:NIBMP-PHOTO
+                        FROM EMP_PHOTO_RESUME
+                        WHERE EMPNO = :HVEMPNO
+               END-EXEC
+
+               IF SQLCODE = 0
+                  IF NIBMP-PHOTO < 0
+                     DISPLAY '***   NO BMP IMAGE EXISTS FOR EMPLOYEE '
+                             'WITH EMPNO = ' HVEMPNO
+                  ELSE
+                     MOVE 1                  TO BMP-OFFSET
+                     MOVE HVBMP-PHOTO-LENGTH TO BMP-BYTES-LEFT
+                     PERFORM C10021-WRITE-BMP-CHUNK THRU C10021-EXIT
+                        UNTIL BMP-BYTES-LEFT NOT GREATER THAN 0
+                     DISPLAY 'BMP PHOTO FOR EMPLOYEE ' HVEMPNO
+                             ' WRITTEN TO EMPBMP'
+                  END-IF
+               ELSE
+                  IF SQLCODE NOT = 100
+                     MOVE 'EXPORTBMP @ SELECT' TO DB2IO-COMMAND
+                     PERFORM D31100-CHECK-SQLCODE
+                  END-IF
+               END-IF
+            END-IF.
+
+       C10020-EXIT.
+            EXIT.
+
+
+       C10021-WRITE-BMP-CHUNK.
+
+            IF BMP-BYTES-LEFT > 4096
+               MOVE 4096           TO BMP-CHUNK-LEN
+            ELSE
+               MOVE BMP-BYTES-LEFT TO BMP-CHUNK-LEN
+            END-IF.
+
+            MOVE SPACES TO BMP-PHOTO-REC.
+            MOVE HVBMP-PHOTO-DATA (BMP-OFFSET : BMP-CHUNK-LEN)
+                                 TO BMP-PHOTO-REC (1 : BMP-CHUNK-LEN).
+            WRITE BMP-PHOTO-REC.
+
+            ADD      BMP-CHUNK-LEN TO   BMP-OFFSET.
+            SUBTRACT BMP-CHUNK-LEN FROM BMP-BYTES-LEFT.
+
+       C10021-EXIT.
+            EXIT.
+
+
+      *****************************************************************
+      * Validate the PSEG image just fetched by GETEMPLPHOTO against  *
+      * the 800 x 750 IH-PIXELS/IV-PIXELS photo size this program is  *
+      * built to display, before handing it to GDDM.  A malformed,    *
+      * oversize, or undersize PSEG (e.g. a photo rescanned at the    *
+      * wrong size) crashes GDDM rather than failing cleanly, so it   *
+      * is flagged here and SHOWEMPLPHOTO is skipped instead.         *
+      *****************************************************************
+       D10000-VALIDATE-PSEG-IMAGE.
+
+            SET PSEG-SIZE-OK TO TRUE.
+
+            IF HVPSEG-PHOTO-LENGTH NOT GREATER THAN ZERO
+               SET PSEG-SIZE-BAD TO TRUE
+            ELSE
+               IF HVPSEG-PHOTO-LENGTH GREATER THAN PSEG-MAX-BYTES
+                  SET PSEG-SIZE-BAD TO TRUE
+               ELSE
+                  IF HVPSEG-PHOTO-LENGTH LESS THAN PSEG-MIN-BYTES
+                     SET PSEG-SIZE-BAD TO TRUE
+                  END-IF
+               END-IF
+            END-IF.
+
+            IF PSEG-SIZE-BAD
+               MOVE 'BAD' TO STATUS1
+               DISPLAY '**************************************'
+               DISPLAY '*** ERROR: DSN8CLPV DB2 SAMPLE PROGRAM'
+               DISPLAY '***    PSEG PHOTO FOR EMPNO ' HVEMPNO
+               DISPLAY '***    IS NOT A VALID ' IH-PIXELS
+                       ' BY ' IV-PIXELS ' IMAGE'
+               DISPLAY '***        DISPLAY SKIPPED'
+               DISPLAY '**************************************'
+               MOVE AUDIT-SQLCODE-NONSQL TO AUDIT-SQLCODE
+               MOVE 'PSEG PHOTO FAILED SIZE/FORMAT VALIDATION'
+                                       TO AUDIT-MESSAGE
+               PERFORM D31200-LOG-AUDIT-FAILURE THRU D31200-EXIT
+            END-IF.
+
+       D10000-EXIT.
+            EXIT.
+
+
+       D31100-CHECK-SQLCODE.
+      ****************************************************************
+      * Verify that the prior SQL call completed successfully
+      ****************************************************************
+            IF SQLCODE NOT = 0
+               MOVE 'BAD' TO STATUS1
+               DISPLAY '*    UNEXPECTED SQLCODE FROM DSN8CLRV '
+                            'DURING ' DB2IO-COMMAND ' REQUEST.'
+               DISPLAY '*'
+               PERFORM E31110-DETAIL-SQL-ERROR
+               MOVE SQLCODE TO AUDIT-SQLCODE
+               MOVE DB2IO-COMMAND TO AUDIT-MESSAGE
+               PERFORM D31200-LOG-AUDIT-FAILURE THRU D31200-EXIT
+            END-IF.
+
+
+       D31200-LOG-AUDIT-FAILURE.
+      ****************************************************************
+      * Record an audit failure (EMPNO, AUDIT-SQLCODE, timestamp and  *
+      * message) to the persistent audit log so a full day's failed   *
+      * lookups can be reconciled without digging through old job     *
+      * SYSOUT.  AUDIT-SQLCODE is set by the caller before this is    *
+      * performed - either the real SQLCODE for a SQL failure, or the *
+      * AUDIT-SQLCODE-NONSQL sentinel for a failure this program      *
+      * detected itself (e.g. PSEG size validation) - so a record     *
+      * for a non-SQL failure never carries a stale successful        *
+      * SQLCODE of 0.                                                 *
+      ****************************************************************
+            IF AUDIT-OPEN
+               ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT AUDIT-TIME FROM TIME
+               MOVE HVEMPNO TO AUDIT-EMPNO
+               WRITE AUDIT-LOG-REC
+            END-IF.
+
+       D31200-EXIT.
+            EXIT.
+
+
                                                                                 
                                                                                 
        E31110-DETAIL-SQL-ERROR.                                                 
