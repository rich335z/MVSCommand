@@ -0,0 +1,344 @@
+      *****************************************************************
+      * MODULE NAME = DSN8CLPR (DB2 SAMPLE PROGRAM)                   *
+      *                                                               *
+      * DESCRIPTIVE NAME = Daily completeness report for the          *
+      *                    EMP_PHOTO_RESUME table                     *
+      *                                                               *
+      *  LICENSED MATERIALS - PROPERTY OF IBM                         *
+      *  5615-DB2                                                     *
+      *  (C) COPYRIGHT 1982 2013 IBM CORP.  ALL RIGHTS RESERVED.      *
+      *                                                               *
+      *  STATUS = VERSION 11                                          *
+      *                                                               *
+      * Function: Scans the EMP_PHOTO_RESUME table for rows missing   *
+      *       the PSEG photo, the BMP photo, and/or the resume text,  *
+      *       and prints a count and an EMPNO list for each so HR can *
+      *       see, on any given day, which employee records are not   *
+      *       yet complete.                                           *
+      *                                                               *
+      * Notes:                                                        *
+      *   Dependencies: None - this is a plain batch report, it does  *
+      *             not require GDDM or ISPF like DSN8CLPV.           *
+      *                                                               *
+      *   Restrictions:                                               *
+      * Module type: COBOL program                                    *
+      * Module size: See linkedit output                              *
+      *  Attributes: Re-entrant and re-usable                         *
+      *                                                               *
+      * Entry Point: CEESTART (Language Environment entry point)      *
+      *     Purpose: See Function                                     *
+      *     Linkage: Standard MVS program invocation no parameters    *
+      *                                                               *
+      * Normal Exit: Return Code = 0000                               *
+      *              - Message: none                                  *
+      *                                                               *
+      *  Error Exit: Return Code = 0008                               *
+      *              - Message: *** ERROR: DSN8CLPR DB2 Sample Program*
+      *                                 Unexpected SQLCODE encountered*
+      *                                    at location xxx            *
+      *                                    Error detailed below       *
+      *                                    Processing terminated      *
+      *                               (DSNTIAR-formatted message here)*
+      *                                                               *
+      *    External References:                                       *
+      *             - Routines/Services: DSNTIAR                     *
+      *             - Data areas       : DSNTIAR error_message        *
+      *             - CONTROL blocks  : None                         *
+      *                                                               *
+      *  Pseudocode:                                                  *
+      *   DSN8CLPR:                                                   *
+      *   - Report the rows with no PSEG photo                        *
+      *   - Report the rows with no BMP photo                         *
+      *   - Report the rows with no resume                            *
+      *   End DSN8CLPR                                                *
+      *                                                               *
+      *   B10000-REPORT-MISSING-PSEG                                  *
+      *   - Open a cursor for EMPNOs with a null PSEG_PHOTO, fetch    *
+      *     and count/list each one, close the cursor                 *
+      *   End B10000-REPORT-MISSING-PSEG                              *
+      *                                                               *
+      *   B20000-REPORT-MISSING-BMP                                   *
+      *   - Same as above, for a null BMP_PHOTO                       *
+      *   End B20000-REPORT-MISSING-BMP                               *
+      *                                                               *
+      *   B30000-REPORT-MISSING-RESUME                                *
+      *   - Same as above, for a null RESUME                          *
+      *   End B30000-REPORT-MISSING-RESUME                            *
+      *                                                               *
+      *   D31100-CHECK-SQLCODE                                        *
+      *   - call DSNTIAR to format an unexpected SQLCODE.             *
+      *   End D31100-CHECK-SQLCODE                                    *
+      *                                                               *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DSN8CLPR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  STATUS1          PIC XXXX.
+           88  OK                       VALUE 'GOOD'.
+
+       01  DB2IO-COMMAND    PIC X(35).
+
+       01  MISSING-PSEG-COUNT    PIC S9(9)  COMP-3  VALUE 0.
+       01  MISSING-BMP-COUNT     PIC S9(9)  COMP-3  VALUE 0.
+       01  MISSING-RESUME-COUNT  PIC S9(9)  COMP-3  VALUE 0.
+
+       01  CURSOR-EOF-SWITCH      PIC X(01)  VALUE 'N'.
+           88  CURSOR-EOF               VALUE 'Y'.
+
+      *****************************************************************
+      * Buffer for receiving SQL error messages
+      *****************************************************************
+       01 ERROR-MESSAGE.
+          02  ERROR-LEN            PIC S9(4)   COMP VALUE +960.
+          02  ERROR-TEXT           PIC X(120)  OCCURS 10 TIMES
+                                                INDEXED BY ERROR-INDEX.
+       77 ERROR-TEXT-LEN           PIC S9(9)   COMP VALUE +120.
+
+
+      **************************** DB2 TABLES **************************
+            EXEC SQL DECLARE  EMP_PHOTO_RESUME  TABLE
+               (        EMPNO  CHAR(06)     NOT NULL,
+                        EMP_ROWID  ROWID,
+                        PSEG_PHOTO  BLOB( 500K ),
+                        BMP_PHOTO  BLOB( 100K ),
+                        RESUME  CLOB(   5K )         )
+            END-EXEC.
+
+
+      ********** DB2 HOST AND NULL INDICATOR VARIABLES ***************
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       77  SQLCODE                PIC S9(9) COMP-4.
+       77  SQLSTATE               PIC X(5).
+       01  HVEMPNO     PIC X(6).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+      *****************************************************************
+      * Cursors used to list EMPNOs missing a given column, one        *
+      * column at a time, without ever fetching the LOB data itself.   *
+      *****************************************************************
+           EXEC SQL DECLARE MISSPSEG CURSOR FOR
+              SELECT EMPNO FROM EMP_PHOTO_RESUME
+                 WHERE PSEG_PHOTO IS NULL
+                 ORDER BY EMPNO
+           END-EXEC.
+
+           EXEC SQL DECLARE MISSBMP CURSOR FOR
+              SELECT EMPNO FROM EMP_PHOTO_RESUME
+                 WHERE BMP_PHOTO IS NULL
+                 ORDER BY EMPNO
+           END-EXEC.
+
+           EXEC SQL DECLARE MISSRESUME CURSOR FOR
+              SELECT EMPNO FROM EMP_PHOTO_RESUME
+                 WHERE RESUME IS NULL
+                 ORDER BY EMPNO
+           END-EXEC.
+
+
+       PROCEDURE DIVISION.
+
+       A10000-MAINLINE.
+
+            MOVE 'GOOD' TO STATUS1.
+
+            DISPLAY '**************************************'.
+            DISPLAY '*** DSN8CLPR EMP_PHOTO_RESUME COMPLETENESS REPORT'.
+            DISPLAY '**************************************'.
+
+            PERFORM B10000-REPORT-MISSING-PSEG THRU B10000-EXIT.
+            PERFORM B20000-REPORT-MISSING-BMP THRU B20000-EXIT.
+            PERFORM B30000-REPORT-MISSING-RESUME THRU B30000-EXIT.
+
+            DISPLAY '**************************************'.
+            DISPLAY '*** TOTAL MISSING PSEG PHOTOS: '
+                    MISSING-PSEG-COUNT.
+            DISPLAY '*** TOTAL MISSING BMP PHOTOS:  '
+                    MISSING-BMP-COUNT.
+            DISPLAY '*** TOTAL MISSING RESUMES:     '
+                    MISSING-RESUME-COUNT.
+            DISPLAY '**************************************'.
+
+            STOP RUN.
+
+
+      *****************************************************************
+      * List and count every EMPNO with no PSEG photo on file          *
+      *****************************************************************
+       B10000-REPORT-MISSING-PSEG.
+
+            DISPLAY '*** EMPLOYEES WITH NO PSEG PHOTO:'.
+
+            MOVE 'N' TO CURSOR-EOF-SWITCH.
+            MOVE 0   TO MISSING-PSEG-COUNT.
+
+            EXEC SQL OPEN MISSPSEG END-EXEC.
+
+            IF SQLCODE NOT = 0
+               MOVE 'B10000 @ OPEN MISSPSEG' TO DB2IO-COMMAND
+               PERFORM D31100-CHECK-SQLCODE
+            ELSE
+               PERFORM B10010-FETCH-MISSING-PSEG THRU B10010-EXIT
+                  UNTIL CURSOR-EOF
+               EXEC SQL CLOSE MISSPSEG END-EXEC
+            END-IF.
+
+       B10000-EXIT.
+            EXIT.
+
+
+       B10010-FETCH-MISSING-PSEG.
+
+            EXEC SQL FETCH MISSPSEG INTO :HVEMPNO END-EXEC.
+
+            IF SQLCODE = 100
+               MOVE 'Y' TO CURSOR-EOF-SWITCH
+            ELSE
+               IF SQLCODE NOT = 0
+                  MOVE 'B10010 @ FETCH MISSPSEG' TO DB2IO-COMMAND
+                  PERFORM D31100-CHECK-SQLCODE
+                  MOVE 'Y' TO CURSOR-EOF-SWITCH
+               ELSE
+                  ADD 1 TO MISSING-PSEG-COUNT
+                  DISPLAY '***    ' HVEMPNO
+               END-IF
+            END-IF.
+
+       B10010-EXIT.
+            EXIT.
+
+
+      *****************************************************************
+      * List and count every EMPNO with no BMP photo on file           *
+      *****************************************************************
+       B20000-REPORT-MISSING-BMP.
+
+            DISPLAY '*** EMPLOYEES WITH NO BMP PHOTO:'.
+
+            MOVE 'N' TO CURSOR-EOF-SWITCH.
+            MOVE 0   TO MISSING-BMP-COUNT.
+
+            EXEC SQL OPEN MISSBMP END-EXEC.
+
+            IF SQLCODE NOT = 0
+               MOVE 'B20000 @ OPEN MISSBMP' TO DB2IO-COMMAND
+               PERFORM D31100-CHECK-SQLCODE
+            ELSE
+               PERFORM B20010-FETCH-MISSING-BMP THRU B20010-EXIT
+                  UNTIL CURSOR-EOF
+               EXEC SQL CLOSE MISSBMP END-EXEC
+            END-IF.
+
+       B20000-EXIT.
+            EXIT.
+
+
+       B20010-FETCH-MISSING-BMP.
+
+            EXEC SQL FETCH MISSBMP INTO :HVEMPNO END-EXEC.
+
+            IF SQLCODE = 100
+               MOVE 'Y' TO CURSOR-EOF-SWITCH
+            ELSE
+               IF SQLCODE NOT = 0
+                  MOVE 'B20010 @ FETCH MISSBMP' TO DB2IO-COMMAND
+                  PERFORM D31100-CHECK-SQLCODE
+                  MOVE 'Y' TO CURSOR-EOF-SWITCH
+               ELSE
+                  ADD 1 TO MISSING-BMP-COUNT
+                  DISPLAY '***    ' HVEMPNO
+               END-IF
+            END-IF.
+
+       B20010-EXIT.
+            EXIT.
+
+
+      *****************************************************************
+      * List and count every EMPNO with no resume text on file         *
+      *****************************************************************
+       B30000-REPORT-MISSING-RESUME.
+
+            DISPLAY '*** EMPLOYEES WITH NO RESUME:'.
+
+            MOVE 'N' TO CURSOR-EOF-SWITCH.
+            MOVE 0   TO MISSING-RESUME-COUNT.
+
+            EXEC SQL OPEN MISSRESUME END-EXEC.
+
+            IF SQLCODE NOT = 0
+               MOVE 'B30000 @ OPEN MISSRESUME' TO DB2IO-COMMAND
+               PERFORM D31100-CHECK-SQLCODE
+            ELSE
+               PERFORM B30010-FETCH-MISSING-RESUME THRU B30010-EXIT
+                  UNTIL CURSOR-EOF
+               EXEC SQL CLOSE MISSRESUME END-EXEC
+            END-IF.
+
+       B30000-EXIT.
+            EXIT.
+
+
+       B30010-FETCH-MISSING-RESUME.
+
+            EXEC SQL FETCH MISSRESUME INTO :HVEMPNO END-EXEC.
+
+            IF SQLCODE = 100
+               MOVE 'Y' TO CURSOR-EOF-SWITCH
+            ELSE
+               IF SQLCODE NOT = 0
+                  MOVE 'B30010 @ FETCH MISSRESUME' TO DB2IO-COMMAND
+                  PERFORM D31100-CHECK-SQLCODE
+                  MOVE 'Y' TO CURSOR-EOF-SWITCH
+               ELSE
+                  ADD 1 TO MISSING-RESUME-COUNT
+                  DISPLAY '***    ' HVEMPNO
+               END-IF
+            END-IF.
+
+       B30010-EXIT.
+            EXIT.
+
+
+       D31100-CHECK-SQLCODE.
+      ****************************************************************
+      * Verify that the prior SQL call completed successfully
+      ****************************************************************
+            IF SQLCODE NOT = 0
+               MOVE 'BAD' TO STATUS1
+               DISPLAY '*    UNEXPECTED SQLCODE FROM DSN8CLPR '
+                            'DURING ' DB2IO-COMMAND ' REQUEST.'
+               DISPLAY '*'
+               PERFORM E31110-DETAIL-SQL-ERROR
+            END-IF.
+
+
+       E31110-DETAIL-SQL-ERROR.
+      ****************************************************************
+      * CALL DSNTIAR TO RETURN A TEXT MESSAGE FOR AN UNEXPECTED
+      * SQLCODE.
+      ****************************************************************
+            CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+            IF RETURN-CODE = ZERO
+               PERFORM F31111-PRINT-SQL-ERROR-MSG VARYING ERROR-INDEX
+                  FROM 1 BY 1 UNTIL ERROR-INDEX GREATER THAN 10.
+
+      *                                           **MESSAGE FORMAT
+      *                                           **ROUTINE ERROR
+      *                                           **PRINT ERROR MESSAG
+
+
+       F31111-PRINT-SQL-ERROR-MSG.
+      ****************************************************************
+      * PRINT MESSAGE TEXT
+      ****************************************************************
+            DISPLAY ERROR-TEXT (ERROR-INDEX).
